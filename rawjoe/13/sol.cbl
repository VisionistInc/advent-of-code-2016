@@ -1,16 +1,150 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. sol.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>One scenario card per run, seed/target/grid/threshold -
+      *>see CONTROL-RECORD below for the column layout.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROLIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS controlFileStatus.
+      *>One summary line per scenario processed this run
+           SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS resultFileStatus.
+      *>Ordered coordinate list for the winning path, per scenario
+           SELECT PATH-FILE ASSIGN TO "PATHOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS pathFileStatus.
+      *>Visual wall/open dump of the maze, per scenario
+           SELECT MAP-FILE ASSIGN TO "MAPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS mapFileStatus.
+      *>Periodic snapshot of the fill in progress, for restart - named
+      *>per scenario (ckptFileName, built in BUILD-CKPT-NAME) so one
+      *>card's DELETE-CHECKPOINT can't clobber another card's snapshot
+      *>in the same batch
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC ckptFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckptFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-FILE.
+      *>seed(4) targetRow(3) targetCol(3) gridRows(3) gridCols(3) moveLimit(3)
+      *>row/col are table subscripts (1-based, offset by one from the
+      *>puzzle's own coordinates), not raw puzzle coordinates.
+       01 CONTROL-RECORD.
+           05 ctlSeed PIC 9(4).
+           05 ctlTargetRow PIC 9(3).
+           05 ctlTargetCol PIC 9(3).
+           05 ctlGridRows PIC 9(3).
+           05 ctlGridCols PIC 9(3).
+           05 ctlMoveLimit PIC 9(3).
+
+       FD RESULT-FILE.
+       01 RESULT-RECORD.
+           05 resSeed PIC 9(4).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resTargetRow PIC 9(3).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resTargetCol PIC 9(3).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resMoveLimit PIC 9(3).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resDistance PIC 9(5).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resCount PIC 9(6).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resStatus PIC X(08).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 resTimestamp PIC X(16).
+
+       FD PATH-FILE.
+       01 PATH-RECORD PIC X(60).
+
+       FD MAP-FILE.
+       01 MAP-RECORD PIC X(300).
+
+       FD CHECKPOINT-FILE.
+      *>Three record shapes share one FD - a header, one line per
+      *>saved frontier cell, and one line per maze row.  ckhTag /
+      *>ckfTag / ckrTag tell a reader which shape a given line is.
+      *>The row record carries both val and the pred pointers for that
+      *>row - a resume needs pred intact too, or the path walk-back
+      *>past the checkpoint has nothing to walk back through.
+       01 CKPT-RECORD PIC X(3400).
+       01 CKPT-HEADER-RECORD REDEFINES CKPT-RECORD.
+           05 ckhTag PIC X(04).
+           05 ckhSeed PIC 9(4).
+           05 ckhMoves PIC 9(5).
+           05 ckhGridRows PIC 9(3).
+           05 ckhGridCols PIC 9(3).
+           05 ckhFrontierCount PIC 9(6).
+           05 ckhCount PIC 9(6).
+      *>Seed/grid alone isn't enough - cnt is accumulated under
+      *>moveLimit's threshold, and the frontier is only still useful
+      *>for this card's own target, so a restart with the same
+      *>seed/grid but a different moveLimit or target has to miss too
+           05 ckhMoveLimit PIC 9(3).
+           05 ckhTargetRow PIC 9(3).
+           05 ckhTargetCol PIC 9(3).
+           05 FILLER PIC X(3360).
+       01 CKPT-FRONTIER-RECORD REDEFINES CKPT-RECORD.
+           05 ckfTag PIC X(04).
+           05 ckfRow PIC 9(3).
+           05 ckfCol PIC 9(3).
+           05 FILLER PIC X(3390).
+       01 CKPT-ROW-RECORD REDEFINES CKPT-RECORD.
+           05 ckrTag PIC X(04).
+           05 ckrRowNum PIC 9(3).
+      *>ckrValues is PIC 9(5) to match val's widened sentinel range
+           05 ckrValues PIC 9(5) OCCURS 300 TIMES.
+           05 ckrPredRow PIC 9(3) OCCURS 300 TIMES.
+           05 ckrPredCol PIC 9(3) OCCURS 300 TIMES.
 
-DATA DIVISION.
         WORKING-STORAGE SECTION.
+      *>mxMaxDim is the compiled upper bound for gridRows/gridCols -
+      *>keep it in step with the OCCURS clauses on maze/pred below.
+        01 mxMaxDim PIC 9(3) VALUE 300.
+
+      *>Grid shape and scenario parameters - loaded from CONTROL-RECORD,
+      *>no longer baked into the source.
+        01 gridRows PIC 9(3) VALUE 101.
+        01 gridCols PIC 9(3) VALUE 101.
+        01 startRow PIC 9(3) VALUE 002.
+        01 startCol PIC 9(3) VALUE 002.
+        01 targetRow PIC 9(3).
+        01 targetCol PIC 9(3).
+      *>Move-count threshold for cnt - used to be a hardcoded 50/51
+        01 moveLimit PIC 9(3) VALUE 050.
+
         01 maze.
-                05 x OCCURS 101 TIMES.
-                        10 val OCCURS 101 TIMES.
-                                15 y PIC 9(3) VALUE 998.
+      *>x is the row table, sized per scenario up to mxMaxDim; val is
+      *>the per-cell distance, 99998 = unvisited, 99999 = wall - the
+      *>sentinels sit well above mxMaxDim*mxMaxDim so no reachable
+      *>distance on a 300x300 grid can ever collide with one
+                05 x OCCURS 1 TO 300 TIMES DEPENDING ON gridRows.
+                        10 val OCCURS 1 TO 300 TIMES
+                                DEPENDING ON gridCols PIC 9(5) VALUE 99998.
+
+      *>Records, per cell, which neighbor we stepped in from - lets us
+      *>walk the winning path back to the start once the target is hit
+        01 pred.
+                05 predRowEntry OCCURS 1 TO 300 TIMES DEPENDING ON gridRows.
+                        10 predFromRow OCCURS 1 TO 300 TIMES
+                                DEPENDING ON gridCols PIC 9(3) VALUE 0.
+                        10 predFromCol OCCURS 1 TO 300 TIMES
+                                DEPENDING ON gridCols PIC 9(3) VALUE 0.
+
       *>Puzzle input
         01 puzInput PIC 9(4) VALUE 1362.
-      *>Number of moves into maze we are
-        01 moves PIC 9(3) VALUE 000.
+      *>Number of moves into maze we are - widened to match val's
+      *>range, since a 300x300 grid can need well over 999 moves
+        01 moves PIC 9(5) VALUE 00000.
+      *>Distance value the cells in this pass are about to get
+        01 nextMoves PIC 9(5) VALUE 00000.
       *>x0 and y0 are our loop variables through the maze
         01 x0 PIC 9(3).
         01 y0 PIC 9(3).
@@ -25,56 +159,414 @@ DATA DIVISION.
         01 adder PIC 9(10).
         01 divisor PIC 9(10).
         01 dividend PIC 9(10).
-      *>Tracks spaces we can reach before 50
-        01 cnt PIC 9(4) VALUE 1.
+      *>Tracks spaces we can reach before the move limit
+        01 cnt PIC 9(6) VALUE 1.
+      *>Distance the target was actually reached at, 99998 if never
+        01 targetDistance PIC 9(5) VALUE 99998.
+
+      *>The cells exactly `moves` steps from the start, and the cells
+      *>that turn out to be exactly `nextMoves` steps once we look at
+      *>their neighbors - this pass's frontier and the next one's
+        01 curFrontier.
+                05 curFrontierCell OCCURS 90000 TIMES.
+                        10 cfRow PIC 9(3).
+                        10 cfCol PIC 9(3).
+        01 curFrontierCount PIC 9(6) VALUE 0.
+        01 nextFrontier.
+                05 nextFrontierCell OCCURS 90000 TIMES.
+                        10 nfRow PIC 9(3).
+                        10 nfCol PIC 9(3).
+        01 nextFrontierCount PIC 9(6) VALUE 0.
+        01 frontierLoopIdx PIC 9(6).
+
+      *>Reconstructed shortest path, start to target - sized for the
+      *>worst case on mxMaxDim (every cell of a 300x300 grid on the
+      *>path), same OCCURS ceiling as curFrontier/nextFrontier above
+        01 pathMaxCells PIC 9(6) VALUE 90000.
+        01 pathTable.
+                05 pathCell OCCURS 90000 TIMES.
+                        10 pathRow PIC 9(3).
+                        10 pathCol PIC 9(3).
+        01 pathLength PIC 9(6) VALUE 0.
+        01 pathIdx PIC 9(6).
+        01 pathIdx2 PIC 9(6).
+        01 revLeft PIC 9(6).
+        01 revRight PIC 9(6).
+        01 swapRow PIC 9(3).
+        01 swapCol PIC 9(3).
+
+      *>How often, in passes, MAIN-LOOP snapshots its progress
+        01 checkpointInterval PIC 9(3) VALUE 025.
+        01 ckptRemainder PIC 9(3).
+        01 ckptLoopIdx PIC 9(6).
+      *>Which control card this is in the batch, 1-based - folded into
+      *>ckptFileName so each scenario's checkpoint gets its own file
+        01 scenarioSeq PIC 9(6) VALUE 0.
+        01 ckptFileName PIC X(20) VALUE SPACES.
 
-PROCEDURE DIVISION.
+      *>Character classified for one map cell, and a scratch loop map char
+        01 mapChar PIC X(01).
+
+      *>Timestamp stamped onto each result record
+        01 ckptDateField PIC 9(8).
+        01 ckptTimeField PIC 9(8).
+        01 runTimestamp PIC X(16).
+
+      *>File status codes
+        01 controlFileStatus PIC X(02).
+        01 resultFileStatus PIC X(02).
+        01 pathFileStatus PIC X(02).
+        01 mapFileStatus PIC X(02).
+        01 ckptFileStatus PIC X(02).
+
+      *>Switches
+        01 ctlEofSwitch PIC X(01) VALUE "N".
+                88 ctlEof VALUE "Y".
+                88 ctlNotEof VALUE "N".
+        01 ckptFoundSwitch PIC X(01) VALUE "N".
+                88 ckptFound VALUE "Y".
+                88 ckptNotFound VALUE "N".
+      *>Set when RESTORE-CHECKPOINT hits EOF reading a frontier cell
+      *>or maze row it expected to be there - a checkpoint file left
+      *>truncated by a job that abended mid-SAVE-CHECKPOINT
+        01 ckptCorruptSwitch PIC X(01) VALUE "N".
+                88 ckptCorrupt VALUE "Y".
+                88 ckptNotCorrupt VALUE "N".
+        01 targetFoundSwitch PIC X(01) VALUE "N".
+                88 targetFound VALUE "Y".
+                88 targetNotFound VALUE "N".
+        01 scenarioValidSwitch PIC X(01) VALUE "Y".
+                88 scenarioValid VALUE "Y".
+                88 scenarioInvalid VALUE "N".
+        01 cellOnPathSwitch PIC X(01) VALUE "N".
+                88 cellOnPath VALUE "Y".
+                88 cellNotOnPath VALUE "N".
+
+       PROCEDURE DIVISION.
         MAIN.
-      *>Idea is: iterate over the maze, space by space, incrementing moves
-      *>each pass over the maze.  We only act on spaces that match moves
-      *>The Maze is set up so that every space has 998 in it, except the starting space
-      *>998 indicates that the space has yet to be evaluated.  It's a really large number
-      *>that will likely be greater than any move count we see.
-
-      *>So on the first pass, only one space should hit (starting point)
-      *>  On that one space, look at neighbors and set to either
-      *>    999 (wall) or
-      *>    moves (if moves is less than the current value)
-
-      *>Increment moves and repeat.  Eventaully get to target space and over 50 moves.
-      
-
-      *>Init starting space to take 0 moves to reach
-        MOVE 000 TO val(2,2).
-
-        MAIN-LOOP.
-        MOVE 001 TO x0.
-        ADD 1 TO moves.
-      *>for x0 from 1 to 100
-        PERFORM INNER-LOOP WITH TEST BEFORE UNTIL x0 > 100.
-
-      *>If the space we are interested in got set
-      *>And we've gotten past 50 moves
-        IF val(32,40) < 998 AND moves > 50 THEN
-                GO TO MAIN-DONE
+      *>Idea is: iterate over the maze wave by wave, incrementing moves
+      *>once per wave.  Each wave only touches the frontier of cells
+      *>exactly `moves` steps from the start - PERFORM FRONTIER-PASS
+      *>THRU FRONTIER-FILL-DONE below.  The maze is set up so that every
+      *>space starts at 99998 (unvisited); 99999 marks a wall.
+
+      *>Eventually get to the target space and past the move limit, or
+      *>run out of frontier to expand.
+
+        PERFORM OPEN-FILES THRU OPEN-FILES-DONE.
+        PERFORM READ-CONTROL-CARD THRU READ-CONTROL-CARD-DONE.
+        PERFORM PROCESS-SCENARIOS WITH TEST BEFORE UNTIL ctlEof.
+        PERFORM CLOSE-FILES THRU CLOSE-FILES-DONE.
+        STOP RUN.
+
+        PROCESS-SCENARIOS.
+      *>Run the scenario on the card we just read, then move to the next
+        PERFORM VALIDATE-SCENARIO THRU VALIDATE-SCENARIO-DONE.
+        IF scenarioValid THEN
+                PERFORM RUN-SCENARIO THRU RUN-SCENARIO-DONE
         ELSE
-                GO TO MAIN-LOOP
+                PERFORM WRITE-INVALID-RESULT THRU WRITE-INVALID-RESULT-DONE
+        END-IF.
+        PERFORM READ-CONTROL-CARD THRU READ-CONTROL-CARD-DONE.
+
+        OPEN-FILES.
+        OPEN INPUT CONTROL-FILE.
+        IF NOT controlFileStatus = "00" THEN
+                DISPLAY "sol: unable to open CONTROLIN, status " controlFileStatus
+                STOP RUN
+        END-IF.
+        OPEN OUTPUT RESULT-FILE.
+        IF NOT resultFileStatus = "00" THEN
+                DISPLAY "sol: unable to open RESULTOUT, status " resultFileStatus
+                STOP RUN
+        END-IF.
+        OPEN OUTPUT PATH-FILE.
+        IF NOT pathFileStatus = "00" THEN
+                DISPLAY "sol: unable to open PATHOUT, status " pathFileStatus
+                STOP RUN
+        END-IF.
+        OPEN OUTPUT MAP-FILE.
+        IF NOT mapFileStatus = "00" THEN
+                DISPLAY "sol: unable to open MAPOUT, status " mapFileStatus
+                STOP RUN
         END-IF.
+        OPEN-FILES-DONE.
 
-        INNER-LOOP.
-        MOVE 001 TO y0.
-      *>for y0 from 1 to 100
-        PERFORM XY-SUB WITH TEST BEFORE UNTIL y0 > 100.
-      *>Increment x0
+        CLOSE-FILES.
+        CLOSE CONTROL-FILE.
+        CLOSE RESULT-FILE.
+        CLOSE PATH-FILE.
+        CLOSE MAP-FILE.
+        CLOSE-FILES-DONE.
+
+      *>Pulls the next scenario off the control card into WORKING-STORAGE
+        READ-CONTROL-CARD.
+        READ CONTROL-FILE
+                AT END
+                        MOVE "Y" TO ctlEofSwitch
+                NOT AT END
+                        PERFORM LOAD-SCENARIO-CARD THRU LOAD-SCENARIO-CARD-DONE
+        END-READ.
+        READ-CONTROL-CARD-DONE.
+
+        LOAD-SCENARIO-CARD.
+        ADD 1 TO scenarioSeq.
+        MOVE ctlSeed TO puzInput.
+        MOVE ctlTargetRow TO targetRow.
+        MOVE ctlTargetCol TO targetCol.
+        MOVE ctlGridRows TO gridRows.
+        MOVE ctlGridCols TO gridCols.
+        MOVE ctlMoveLimit TO moveLimit.
+        LOAD-SCENARIO-CARD-DONE.
+
+      *>Checks the seed/coordinates/grid shape this card asked for before
+      *>MAIN-LOOP touches the maze table at all - the seed itself needs
+      *>no extra check, PIC 9(4) already keeps it in 0-9999
+        VALIDATE-SCENARIO.
+        MOVE "Y" TO scenarioValidSwitch.
+      *>A short or corrupt card line leaves one or more PIC 9 fields
+      *>holding space padding instead of digits - catch that before
+      *>trusting any range check below, which assumes a numeric MOVE
+      *>already happened cleanly in LOAD-SCENARIO-CARD
+        IF ctlSeed IS NOT NUMERIC OR ctlTargetRow IS NOT NUMERIC
+           OR ctlTargetCol IS NOT NUMERIC OR ctlGridRows IS NOT NUMERIC
+           OR ctlGridCols IS NOT NUMERIC OR ctlMoveLimit IS NOT NUMERIC THEN
+                DISPLAY "sol: control card rejected, non-numeric field(s) in "
+                        CONTROL-RECORD
+                MOVE "N" TO scenarioValidSwitch
+                GO TO VALIDATE-SCENARIO-DONE
+        END-IF.
+        IF gridRows < 3 OR gridRows > mxMaxDim THEN
+                DISPLAY "sol: seed " puzInput " rejected, grid rows "
+                        gridRows " outside 3.." mxMaxDim
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        IF gridCols < 3 OR gridCols > mxMaxDim THEN
+                DISPLAY "sol: seed " puzInput " rejected, grid cols "
+                        gridCols " outside 3.." mxMaxDim
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        IF moveLimit < 1 THEN
+                DISPLAY "sol: seed " puzInput " rejected, move limit "
+                        moveLimit " must be at least 1"
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        IF NOT scenarioValid THEN
+                GO TO VALIDATE-SCENARIO-DONE
+        END-IF.
+      *>Bounds checks below need gridRows/gridCols to already be sane,
+      *>hence the early exit above when they aren't
+        IF startRow < 1 OR startRow > gridRows THEN
+                DISPLAY "sol: seed " puzInput " rejected, start row "
+                        startRow " outside the " gridRows "-row grid"
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        IF startCol < 1 OR startCol > gridCols THEN
+                DISPLAY "sol: seed " puzInput " rejected, start col "
+                        startCol " outside the " gridCols "-col grid"
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        IF targetRow < 1 OR targetRow > gridRows THEN
+                DISPLAY "sol: seed " puzInput " rejected, target row "
+                        targetRow " outside the " gridRows "-row grid"
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        IF targetCol < 1 OR targetCol > gridCols THEN
+                DISPLAY "sol: seed " puzInput " rejected, target col "
+                        targetCol " outside the " gridCols "-col grid"
+                MOVE "N" TO scenarioValidSwitch
+        END-IF.
+        VALIDATE-SCENARIO-DONE.
+
+        RUN-SCENARIO.
+        PERFORM BUILD-CKPT-NAME THRU BUILD-CKPT-NAME-DONE.
+        PERFORM INIT-MAZE THRU INIT-MAZE-DONE.
+        PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-DONE.
+        PERFORM FRONTIER-FILL THRU FRONTIER-FILL-DONE.
+        PERFORM BUILD-PATH THRU BUILD-PATH-DONE.
+        PERFORM WRITE-RESULT THRU WRITE-RESULT-DONE.
+        PERFORM WRITE-PATH THRU WRITE-PATH-DONE.
+        PERFORM DUMP-MAP THRU DUMP-MAP-DONE.
+        PERFORM DELETE-CHECKPOINT THRU DELETE-CHECKPOINT-DONE.
+        RUN-SCENARIO-DONE.
+
+      *>Builds this scenario's own checkpoint filename from its
+      *>position in the batch, so LOAD-CHECKPOINT/SAVE-CHECKPOINT/
+      *>DELETE-CHECKPOINT all touch this card's file and nothing else
+        BUILD-CKPT-NAME.
+        MOVE SPACES TO ckptFileName.
+        STRING "CKPTFILE." scenarioSeq DELIMITED BY SIZE
+                INTO ckptFileName.
+        BUILD-CKPT-NAME-DONE.
+
+      *>Init every space this scenario uses to take an unknown number of
+      *>moves to reach, except the starting space, and seed the frontier
+      *>with just that one cell
+        INIT-MAZE.
+        MOVE 1 TO x0.
+        PERFORM INIT-MAZE-ROW WITH TEST BEFORE UNTIL x0 > gridRows.
+        MOVE 000 TO val(startRow,startCol).
+        MOVE 000 TO moves.
+        MOVE 1 TO cnt.
+        MOVE 1 TO curFrontierCount.
+        MOVE startRow TO cfRow(1).
+        MOVE startCol TO cfCol(1).
+        MOVE "N" TO targetFoundSwitch.
+        MOVE 99998 TO targetDistance.
+        MOVE 0 TO pathLength.
+      *>ISVALID-SUB only ever finds the target while expanding a
+      *>neighbor *into* it - a card whose target is the start cell
+      *>itself is never expanded into, so check for that case here
+        IF targetRow = startRow AND targetCol = startCol THEN
+                MOVE "Y" TO targetFoundSwitch
+                MOVE 0 TO targetDistance
+        END-IF.
+        INIT-MAZE-DONE.
+
+        INIT-MAZE-ROW.
+        MOVE 1 TO y0.
+        PERFORM INIT-MAZE-CELL WITH TEST BEFORE UNTIL y0 > gridCols.
         ADD 1 TO x0.
 
-        MAIN-DONE.
-        DISPLAY "(31,39) in "val(32,40).
-        DISPLAY "Total spaces in under 50 is "cnt.
-        STOP RUN.
+        INIT-MAZE-CELL.
+        MOVE 99998 TO val(x0,y0).
+        ADD 1 TO y0.
 
-      *>This subroutine looks at neighbors of x0 and y0
-      *>and determines if they are walls or spaces
+      *>If a checkpoint exists for this seed, resume from it instead of
+      *>the fresh state INIT-MAZE just built
+        LOAD-CHECKPOINT.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF NOT ckptFileStatus = "00" THEN
+                MOVE "N" TO ckptFoundSwitch
+                GO TO LOAD-CHECKPOINT-DONE
+        END-IF.
+        READ CHECKPOINT-FILE
+                AT END
+                        MOVE "N" TO ckptFoundSwitch
+                NOT AT END
+      *>A checkpoint only matches if it's the same seed laid out on
+      *>the same grid - two cards can share a seed with a different
+      *>gridRows/gridCols, and restoring a mismatched snapshot would
+      *>run the current scenario's loop bounds over the wrong shape
+                        IF ckhSeed = puzInput
+                           AND ckhGridRows = gridRows
+                           AND ckhGridCols = gridCols
+                           AND ckhMoveLimit = moveLimit
+                           AND ckhTargetRow = targetRow
+                           AND ckhTargetCol = targetCol THEN
+                                PERFORM RESTORE-CHECKPOINT THRU RESTORE-CHECKPOINT-DONE
+                                MOVE "Y" TO ckptFoundSwitch
+                        ELSE
+                                MOVE "N" TO ckptFoundSwitch
+                        END-IF
+        END-READ.
+        CLOSE CHECKPOINT-FILE.
+        LOAD-CHECKPOINT-DONE.
+
+        RESTORE-CHECKPOINT.
+        MOVE "N" TO ckptCorruptSwitch.
+        MOVE ckhMoves TO moves.
+        MOVE ckhCount TO cnt.
+        MOVE ckhFrontierCount TO curFrontierCount.
+        MOVE 1 TO ckptLoopIdx.
+        PERFORM RESTORE-FRONTIER-CELL
+                WITH TEST BEFORE UNTIL ckptLoopIdx > curFrontierCount.
+        MOVE 1 TO x0.
+        PERFORM RESTORE-MAZE-ROW WITH TEST BEFORE UNTIL x0 > gridRows.
+      *>A checkpoint that ran out of lines before every frontier cell
+      *>and maze row it claimed to have was read back - most likely a
+      *>job that abended mid-SAVE-CHECKPOINT, leaving a truncated
+      *>file - can't be trusted at all; fall back to INIT-MAZE's fresh
+      *>state rather than run the fill on a half-restored maze table
+        IF ckptCorrupt THEN
+                DISPLAY "sol: checkpoint " ckptFileName
+                        " truncated, discarding and starting seed "
+                        puzInput " fresh"
+                MOVE "N" TO ckptFoundSwitch
+                PERFORM INIT-MAZE THRU INIT-MAZE-DONE
+                GO TO RESTORE-CHECKPOINT-DONE
+        END-IF.
+      *>A checkpoint taken after the target was already found carries
+      *>that in val(targetRow,targetCol), but targetFoundSwitch and
+      *>targetDistance are INIT-MAZE's fresh-run values at this point
+      *>in the restore, not the checkpoint's - rederive both from the
+      *>restored maze table instead of persisting them separately
+        IF val(targetRow,targetCol) NOT = 99998
+           AND val(targetRow,targetCol) NOT = 99999 THEN
+                MOVE "Y" TO targetFoundSwitch
+                MOVE val(targetRow,targetCol) TO targetDistance
+        END-IF.
+        RESTORE-CHECKPOINT-DONE.
+
+        RESTORE-FRONTIER-CELL.
+        READ CHECKPOINT-FILE
+                AT END
+                        MOVE "Y" TO ckptCorruptSwitch
+                NOT AT END
+                        MOVE ckfRow TO cfRow(ckptLoopIdx)
+                        MOVE ckfCol TO cfCol(ckptLoopIdx)
+        END-READ.
+        ADD 1 TO ckptLoopIdx.
+
+        RESTORE-MAZE-ROW.
+        READ CHECKPOINT-FILE
+                AT END
+                        MOVE "Y" TO ckptCorruptSwitch
+                NOT AT END
+                        MOVE 1 TO y0
+                        PERFORM RESTORE-MAZE-CELL
+                                WITH TEST BEFORE UNTIL y0 > gridCols
+        END-READ.
+        ADD 1 TO x0.
+
+        RESTORE-MAZE-CELL.
+        MOVE ckrValues(y0) TO val(x0,y0).
+        MOVE ckrPredRow(y0) TO predFromRow(x0,y0).
+        MOVE ckrPredCol(y0) TO predFromCol(x0,y0).
+        ADD 1 TO y0.
+
+      *>Work the maze one wave at a time until the wave runs dry, or the
+      *>target's been found and we're past the move limit
+        FRONTIER-FILL.
+        PERFORM FRONTIER-PASS WITH TEST BEFORE UNTIL
+                curFrontierCount = 0 OR (targetFound AND moves > moveLimit).
+        FRONTIER-FILL-DONE.
+
+        FRONTIER-PASS.
+        MOVE moves TO nextMoves.
+        ADD 1 TO nextMoves.
+        MOVE 0 TO nextFrontierCount.
+        MOVE 1 TO frontierLoopIdx.
+        PERFORM EXPAND-FRONTIER-CELL
+                WITH TEST BEFORE UNTIL frontierLoopIdx > curFrontierCount.
+        MOVE nextMoves TO moves.
+        PERFORM SWAP-FRONTIER THRU SWAP-FRONTIER-DONE.
+        DIVIDE moves BY checkpointInterval GIVING math REMAINDER ckptRemainder.
+        IF ckptRemainder = 0 THEN
+                PERFORM SAVE-CHECKPOINT THRU SAVE-CHECKPOINT-DONE
+        END-IF.
+
+        EXPAND-FRONTIER-CELL.
+        MOVE cfRow(frontierLoopIdx) TO x0.
+        MOVE cfCol(frontierLoopIdx) TO y0.
+        PERFORM XY-SUB THRU XY-SUB-DONE.
+        ADD 1 TO frontierLoopIdx.
+
+        SWAP-FRONTIER.
+        MOVE nextFrontierCount TO curFrontierCount.
+        MOVE 1 TO frontierLoopIdx.
+        PERFORM COPY-FRONTIER-CELL
+                WITH TEST BEFORE UNTIL frontierLoopIdx > curFrontierCount.
+        SWAP-FRONTIER-DONE.
+
+        COPY-FRONTIER-CELL.
+        MOVE nfRow(frontierLoopIdx) TO cfRow(frontierLoopIdx).
+        MOVE nfCol(frontierLoopIdx) TO cfCol(frontierLoopIdx).
+        ADD 1 TO frontierLoopIdx.
+
+      *>This subroutine looks at the neighbors of x0,y0 (the cell we're
+      *>expanding out of this pass) and determines if they are walls or
+      *>open spaces
         XY-SUB.
         MOVE x0 TO x1.
         MOVE y0 TO y1.
@@ -89,36 +581,24 @@ PROCEDURE DIVISION.
         ADD 2 TO y1.
         PERFORM ISVALID-SUB THRU ISVALID-SUB-DONE.
 
-      *>Increment y0
-        ADD 1 TO y0.
+        XY-SUB-DONE.
 
-      *>This subroutine does all the work to determine
-      *>if a space is a wall or not
+      *>This subroutine does all the work to determine if a neighbor is
+      *>a wall or not, and if it's open, extends the frontier into it
         ISVALID-SUB.
-        
-      *>moves was pre-incremented, so we only want to do
-      *>this logic is the space matches the actual move num
-        MOVE moves TO x2.
-        ADD -1 TO x2.
-        IF NOT val(x0,y0) = x2 THEN
-                go TO ISVALID-SUB-DONE
-        END-IF.
 
-      *>bounds check x and y (COBOL arrays start at 1)
-        IF x1 = 0 THEN
-                GO TO ISVALID-SUB-DONE
-        END-IF.
-        IF y1 = 0 THEN
+      *>bounds check x1 and y1 against this scenario's grid (COBOL
+      *>arrays start at 1)
+        IF x1 < 1 OR x1 > gridRows THEN
                 GO TO ISVALID-SUB-DONE
         END-IF.
-
-      *>If we can already get to this space in fewer moves
-        IF val(x1,y1) < x2 THEN
+        IF y1 < 1 OR y1 > gridCols THEN
                 GO TO ISVALID-SUB-DONE
         END-IF.
 
-      *>If already determined to be a wall
-        IF val(x1,y1) = 999 THEN
+      *>Only look at cells we haven't classified yet - already-open and
+      *>already-wall cells are done
+        IF NOT val(x1,y1) = 99998 THEN
                 GO TO ISVALID-SUB-DONE
         END-IF.
 
@@ -162,16 +642,261 @@ PROCEDURE DIVISION.
       *>determine if even or odd number bits
         DIVIDE adder BY 2 GIVING adder REMAINDER math.
         IF math = 0 THEN
-      *>if under 50 moves, and position hasn't been set before
-                IF moves < 51 AND val(x1,y1) = 998 THEN
+      *>open cell - record its distance, remember where we stepped in
+      *>from for the path walk-back, and extend the frontier into it
+                IF nextMoves <= moveLimit AND val(x1,y1) = 99998 THEN
                         ADD 1 TO cnt
                 END-IF
-      *>set the position
-                MOVE moves TO val(x1,y1)
+                MOVE nextMoves TO val(x1,y1)
+                MOVE x0 TO predFromRow(x1,y1)
+                MOVE y0 TO predFromCol(x1,y1)
+                ADD 1 TO nextFrontierCount
+                MOVE x1 TO nfRow(nextFrontierCount)
+                MOVE y1 TO nfCol(nextFrontierCount)
+                IF x1 = targetRow AND y1 = targetCol THEN
+                        MOVE "Y" TO targetFoundSwitch
+                        MOVE nextMoves TO targetDistance
+                END-IF
         ELSE
       *>set position to be wall
-                MOVE 999 TO val(x1,y1)
+                MOVE 99999 TO val(x1,y1)
         END-IF.
 
         ISVALID-SUB-DONE.
-        
+
+      *>Snapshots the frontier and the maze table so a restarted run can
+      *>pick the fill back up instead of starting moves over at 0
+        SAVE-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        IF NOT ckptFileStatus = "00" THEN
+                DISPLAY "sol: unable to open " ckptFileName ", status " ckptFileStatus
+                STOP RUN
+        END-IF.
+        MOVE SPACES TO CKPT-RECORD.
+        MOVE "CKPT" TO ckhTag.
+        MOVE puzInput TO ckhSeed.
+        MOVE moves TO ckhMoves.
+        MOVE gridRows TO ckhGridRows.
+        MOVE gridCols TO ckhGridCols.
+        MOVE curFrontierCount TO ckhFrontierCount.
+        MOVE cnt TO ckhCount.
+        MOVE moveLimit TO ckhMoveLimit.
+        MOVE targetRow TO ckhTargetRow.
+        MOVE targetCol TO ckhTargetCol.
+        WRITE CKPT-HEADER-RECORD.
+        MOVE 1 TO ckptLoopIdx.
+        PERFORM SAVE-FRONTIER-CELL
+                WITH TEST BEFORE UNTIL ckptLoopIdx > curFrontierCount.
+        MOVE 1 TO x0.
+        PERFORM SAVE-MAZE-ROW WITH TEST BEFORE UNTIL x0 > gridRows.
+        CLOSE CHECKPOINT-FILE.
+        SAVE-CHECKPOINT-DONE.
+
+        SAVE-FRONTIER-CELL.
+        MOVE SPACES TO CKPT-RECORD.
+        MOVE "FRON" TO ckfTag.
+        MOVE cfRow(ckptLoopIdx) TO ckfRow.
+        MOVE cfCol(ckptLoopIdx) TO ckfCol.
+        WRITE CKPT-FRONTIER-RECORD.
+        ADD 1 TO ckptLoopIdx.
+
+        SAVE-MAZE-ROW.
+        MOVE SPACES TO CKPT-RECORD.
+        MOVE "ROW " TO ckrTag.
+        MOVE x0 TO ckrRowNum.
+        MOVE 1 TO y0.
+        PERFORM SAVE-MAZE-CELL WITH TEST BEFORE UNTIL y0 > gridCols.
+        WRITE CKPT-ROW-RECORD.
+        ADD 1 TO x0.
+
+        SAVE-MAZE-CELL.
+        MOVE val(x0,y0) TO ckrValues(y0).
+        MOVE predFromRow(x0,y0) TO ckrPredRow(y0).
+        MOVE predFromCol(x0,y0) TO ckrPredCol(y0).
+        ADD 1 TO y0.
+
+      *>Once a scenario finishes cleanly there's nothing to resume, so
+      *>clear the checkpoint rather than leave a stale one for next time
+        DELETE-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        IF NOT ckptFileStatus = "00" THEN
+                DISPLAY "sol: unable to open " ckptFileName ", status " ckptFileStatus
+                STOP RUN
+        END-IF.
+        CLOSE CHECKPOINT-FILE.
+        DELETE-CHECKPOINT-DONE.
+
+      *>Walks predFromRow/predFromCol back from the target to the start
+      *>to reconstruct the shortest path, then puts it back in order
+        BUILD-PATH.
+        MOVE 0 TO pathLength.
+        IF targetNotFound THEN
+                GO TO BUILD-PATH-DONE
+        END-IF.
+        MOVE targetRow TO x0.
+        MOVE targetCol TO y0.
+      *>pathMaxCells - 1 bounds the walk-back so a broken predecessor
+      *>chain stops cleanly instead of looping or running off the table
+        PERFORM TRACE-PATH-CELL
+                WITH TEST BEFORE UNTIL
+                (x0 = startRow AND y0 = startCol)
+                OR pathLength >= pathMaxCells - 1.
+        ADD 1 TO pathLength.
+        MOVE startRow TO pathRow(pathLength).
+        MOVE startCol TO pathCol(pathLength).
+        PERFORM REVERSE-PATH THRU REVERSE-PATH-DONE.
+        BUILD-PATH-DONE.
+
+        TRACE-PATH-CELL.
+        ADD 1 TO pathLength.
+        MOVE x0 TO pathRow(pathLength).
+        MOVE y0 TO pathCol(pathLength).
+        MOVE predFromRow(x0,y0) TO x1.
+        MOVE predFromCol(x0,y0) TO y1.
+        MOVE x1 TO x0.
+        MOVE y1 TO y0.
+
+        REVERSE-PATH.
+        MOVE 1 TO revLeft.
+        MOVE pathLength TO revRight.
+        PERFORM REVERSE-PATH-STEP WITH TEST BEFORE UNTIL revLeft >= revRight.
+        REVERSE-PATH-DONE.
+
+        REVERSE-PATH-STEP.
+        MOVE pathRow(revLeft) TO swapRow.
+        MOVE pathCol(revLeft) TO swapCol.
+        MOVE pathRow(revRight) TO pathRow(revLeft).
+        MOVE pathCol(revRight) TO pathCol(revLeft).
+        MOVE swapRow TO pathRow(revRight).
+        MOVE swapCol TO pathCol(revRight).
+        ADD 1 TO revLeft.
+        SUBTRACT 1 FROM revRight.
+
+      *>Writes the distance, reachable count, seed and a run timestamp
+      *>so the nightly report job has something to pick up besides
+      *>whatever landed in job output
+        WRITE-RESULT.
+        MOVE SPACES TO RESULT-RECORD.
+        MOVE puzInput TO resSeed.
+        MOVE targetRow TO resTargetRow.
+        MOVE targetCol TO resTargetCol.
+        MOVE moveLimit TO resMoveLimit.
+        MOVE targetDistance TO resDistance.
+        MOVE cnt TO resCount.
+        IF targetFound THEN
+                MOVE "REACHED " TO resStatus
+        ELSE
+                MOVE "NOTFOUND" TO resStatus
+        END-IF.
+        PERFORM STAMP-TIMESTAMP THRU STAMP-TIMESTAMP-DONE.
+        MOVE runTimestamp TO resTimestamp.
+        WRITE RESULT-RECORD.
+        WRITE-RESULT-DONE.
+
+        WRITE-INVALID-RESULT.
+        MOVE SPACES TO RESULT-RECORD.
+        MOVE puzInput TO resSeed.
+        MOVE targetRow TO resTargetRow.
+        MOVE targetCol TO resTargetCol.
+        MOVE moveLimit TO resMoveLimit.
+        MOVE 99998 TO resDistance.
+        MOVE 0 TO resCount.
+        MOVE "INVALID " TO resStatus.
+        PERFORM STAMP-TIMESTAMP THRU STAMP-TIMESTAMP-DONE.
+        MOVE runTimestamp TO resTimestamp.
+        WRITE RESULT-RECORD.
+        WRITE-INVALID-RESULT-DONE.
+
+        STAMP-TIMESTAMP.
+        ACCEPT ckptDateField FROM DATE YYYYMMDD.
+        ACCEPT ckptTimeField FROM TIME.
+        STRING ckptDateField DELIMITED BY SIZE
+               ckptTimeField DELIMITED BY SIZE
+               INTO runTimestamp.
+        STAMP-TIMESTAMP-DONE.
+
+      *>Audit trail - the ordered list of coordinates on the winning
+      *>path, for handing a layout off to facilities planning
+        WRITE-PATH.
+        IF targetNotFound THEN
+                GO TO WRITE-PATH-DONE
+        END-IF.
+        MOVE SPACES TO PATH-RECORD.
+      *>Seed alone doesn't disambiguate a batch with repeated seeds at
+      *>different target cells or grid sizes - carry those too, same
+      *>as RESULT-RECORD already does
+        STRING "SEED " puzInput
+                " TARGET (" targetRow "," targetCol ")"
+                " GRID " gridRows "x" gridCols " PATH:" DELIMITED BY SIZE
+                INTO PATH-RECORD.
+        WRITE PATH-RECORD.
+        MOVE 1 TO pathIdx.
+        PERFORM WRITE-PATH-CELL WITH TEST BEFORE UNTIL pathIdx > pathLength.
+        WRITE-PATH-DONE.
+
+        WRITE-PATH-CELL.
+        MOVE SPACES TO PATH-RECORD.
+        STRING "(" pathRow(pathIdx) "," pathCol(pathIdx) ")"
+                DELIMITED BY SIZE INTO PATH-RECORD.
+        WRITE PATH-RECORD.
+        ADD 1 TO pathIdx.
+
+      *>Prints the maze so reviewers can sanity-check the wall pattern
+      *>before trusting the numbers - '#' wall, '?' unvisited, '.' open
+      *>and visited, 'S' start, 'T' target, '*' the winning path
+        DUMP-MAP.
+        MOVE SPACES TO MAP-RECORD.
+      *>Same disambiguation as WRITE-PATH's header - seed alone can
+      *>repeat across cards in one batch
+        STRING "SEED " puzInput
+                " TARGET (" targetRow "," targetCol ")"
+                " GRID " gridRows "x" gridCols " MAP:" DELIMITED BY SIZE
+                INTO MAP-RECORD.
+        WRITE MAP-RECORD.
+        MOVE 1 TO x0.
+        PERFORM DUMP-MAP-ROW WITH TEST BEFORE UNTIL x0 > gridRows.
+        DUMP-MAP-DONE.
+
+        DUMP-MAP-ROW.
+        MOVE SPACES TO MAP-RECORD.
+        MOVE 1 TO y0.
+        PERFORM DUMP-MAP-CELL WITH TEST BEFORE UNTIL y0 > gridCols.
+        WRITE MAP-RECORD.
+        ADD 1 TO x0.
+
+        DUMP-MAP-CELL.
+        PERFORM CLASSIFY-MAP-CELL THRU CLASSIFY-MAP-CELL-DONE.
+        MOVE mapChar TO MAP-RECORD(y0:1).
+        ADD 1 TO y0.
+
+        CLASSIFY-MAP-CELL.
+        MOVE "." TO mapChar.
+        IF val(x0,y0) = 99999 THEN
+                MOVE "#" TO mapChar
+        END-IF.
+      *>Unvisited can't be a blank - MAP-FILE is LINE SEQUENTIAL, and
+      *>WRITE strips trailing spaces, so a row whose rightmost
+      *>classified cells are unvisited would come out short of
+      *>gridCols characters instead of a full rectangular row
+        IF val(x0,y0) = 99998 THEN
+                MOVE "?" TO mapChar
+        END-IF.
+        MOVE "N" TO cellOnPathSwitch.
+        MOVE 1 TO pathIdx2.
+        PERFORM SCAN-PATH-CELL WITH TEST BEFORE UNTIL pathIdx2 > pathLength.
+        IF cellOnPath THEN
+                MOVE "*" TO mapChar
+        END-IF.
+        IF x0 = startRow AND y0 = startCol THEN
+                MOVE "S" TO mapChar
+        END-IF.
+        IF x0 = targetRow AND y0 = targetCol THEN
+                MOVE "T" TO mapChar
+        END-IF.
+        CLASSIFY-MAP-CELL-DONE.
+
+        SCAN-PATH-CELL.
+        IF pathRow(pathIdx2) = x0 AND pathCol(pathIdx2) = y0 THEN
+                MOVE "Y" TO cellOnPathSwitch
+        END-IF.
+        ADD 1 TO pathIdx2.
